@@ -5,28 +5,228 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TAREFAS ASSIGN TO "tarefas.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAREFAS-STATUS.
+           SELECT TAREFAS-TMP ASSIGN TO "tarefas.tmp"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAREFAS-ORDENADAS ASSIGN TO "tarefas.srt".
+           SELECT RELATORIO ASSIGN TO "relatorio.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAREFAS-LOG ASSIGN TO "tarefas_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAREFAS-LOG-STATUS.
+           SELECT COMANDOS ASSIGN TO "comandos.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-COMANDOS-STATUS.
+           SELECT TAREFAS-LOCK ASSIGN TO "tarefas.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCK-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  TAREFAS.
        01  TAREFA-REGISTRO.
            05  TAREFA-DESCRICAO  PIC X(100).
+           05  TAREFA-STATUS     PIC X(1).
+               88  TAREFA-ABERTA      VALUE 'A'.
+               88  TAREFA-CONCLUIDA   VALUE 'C'.
+           05  TAREFA-DATA-VENC  PIC 9(8).
+           05  TAREFA-PRIORIDADE PIC 9(1).
+
+       FD  TAREFAS-TMP.
+       01  TAREFA-TMP-REGISTRO.
+           05  TAREFA-TMP-DESCRICAO  PIC X(100).
+           05  TAREFA-TMP-STATUS     PIC X(1).
+           05  TAREFA-TMP-DATA-VENC  PIC 9(8).
+           05  TAREFA-TMP-PRIORIDADE PIC 9(1).
+
+       SD  TAREFAS-ORDENADAS.
+       01  TAREFA-SORT-REGISTRO.
+           05  TAREFA-SORT-DESCRICAO  PIC X(100).
+           05  TAREFA-SORT-STATUS     PIC X(1).
+           05  TAREFA-SORT-DATA-VENC  PIC 9(8).
+           05  TAREFA-SORT-PRIORIDADE PIC 9(1).
+
+       FD  RELATORIO.
+       01  LINHA-RELATORIO      PIC X(80).
+
+       FD  TAREFAS-LOG.
+       01  LINHA-LOG            PIC X(150).
+
+       FD  COMANDOS.
+       01  LINHA-COMANDO        PIC X(200).
+
+       FD  TAREFAS-LOCK.
+       01  LINHA-LOCK           PIC X(40).
 
        WORKING-STORAGE SECTION.
        01  OPCAO                PIC 9.
        01  CONTADOR             PIC 9(3) VALUE 0.
        01  TAREFA-INPUT         PIC X(100).
        01  FIM                  PIC X VALUE 'N'.
+       01  WS-EOF-TAREFAS       PIC X VALUE 'N'.
+           88  FIM-DE-ARQUIVO       VALUE 'S'.
+       01  WS-NUM-SELECIONADO   PIC 9(3).
+       01  WS-CONTADOR-LINHA    PIC 9(3).
+       01  WS-DATA-VENC-INPUT   PIC 9(8).
+       01  WS-PRIORIDADE-INPUT  PIC 9(1).
+       01  WS-TERMO-BUSCA       PIC X(100).
+       01  WS-TERMO-BUSCA-LEN   PIC 9(3).
+       01  WS-OCORRENCIAS       PIC 9(3).
+       01  WS-PAGINA            PIC 9(3).
+       01  WS-LINHAS-PAGINA     PIC 9(2).
+       01  WS-DATA-ATUAL        PIC 9(8).
+       01  WS-LOG-ACAO          PIC X(10).
+       01  WS-LOG-DESCRICAO     PIC X(100).
+       01  WS-LOG-DATA-HORA     PIC X(21).
+       01  WS-DUPLICADO         PIC X VALUE 'N'.
+           88  TAREFA-DUPLICADA     VALUE 'S'.
+       01  WS-CONFIRMA           PIC X.
+       01  WS-COMANDOS-STATUS    PIC XX.
+       01  WS-MODO-LOTE          PIC X VALUE 'N'.
+           88  MODO-LOTE-ATIVO       VALUE 'S'.
+       01  WS-ARG-CLI            PIC X(20).
+       01  WS-CMD-VERBO          PIC X(10).
+       01  WS-CMD-CAMPO1         PIC X(100).
+       01  WS-CMD-CAMPO2         PIC X(8).
+       01  WS-CMD-CAMPO3         PIC X(1).
+       01  WS-LOCK-STATUS        PIC XX.
+       01  WS-INICIALIZACAO-OK   PIC X VALUE 'S'.
+           88  INICIALIZACAO-FALHOU VALUE 'N'.
+       01  WS-TAREFAS-STATUS     PIC XX.
+       01  WS-TAREFAS-LOG-STATUS PIC XX.
+       01  WS-EOF-COMANDOS       PIC X VALUE 'N'.
+           88  FIM-DE-COMANDOS       VALUE 'S'.
+       01  WS-MARCADOR           PIC X(4).
+       01  WS-TOTAL-RELATORIO    PIC 9(3).
+       01  WS-TAREFA-ENCONTRADA  PIC X VALUE 'N'.
+           88  TAREFA-ENCONTRADA     VALUE 'S'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           OPEN I-O TAREFAS
+           PERFORM VERIFICAR-INTEGRIDADE
+           IF INICIALIZACAO-FALHOU
+               STOP RUN.
+
+           PERFORM GARANTIR-TAREFAS-EXISTE
+           PERFORM DETECTAR-MODO-LOTE
+           IF MODO-LOTE-ATIVO
+               PERFORM PROCESSAR-LOTE
+           ELSE
+               PERFORM EXECUTAR-MENU-INTERATIVO
+           END-IF
+
+           CALL 'CBL_DELETE_FILE' USING "tarefas.lock"
+           STOP RUN.
+
+       VERIFICAR-INTEGRIDADE.
+           MOVE 'S' TO WS-INICIALIZACAO-OK
+           OPEN INPUT TAREFAS-LOCK
+           IF WS-LOCK-STATUS = "00"
+               CLOSE TAREFAS-LOCK
+               DISPLAY "TAREFAS pode estar em estado inconsistente "
+                   "(execução anterior não foi encerrada "
+                   "normalmente)."
+               DISPLAY "Verifique tarefas.txt e apague tarefas.lock "
+                   "para continuar."
+               MOVE 'N' TO WS-INICIALIZACAO-OK
+           ELSE
+               OPEN OUTPUT TAREFAS-LOCK
+               MOVE "EM EXECUÇÃO" TO LINHA-LOCK
+               WRITE LINHA-LOCK
+               CLOSE TAREFAS-LOCK
+           END-IF.
+
+       GARANTIR-TAREFAS-EXISTE.
+           OPEN INPUT TAREFAS
+           IF WS-TAREFAS-STATUS = "35"
+               OPEN OUTPUT TAREFAS
+           END-IF
+           CLOSE TAREFAS.
+
+       DETECTAR-MODO-LOTE.
+           ACCEPT WS-ARG-CLI FROM COMMAND-LINE
+           OPEN INPUT COMANDOS
+           IF WS-COMANDOS-STATUS = "00"
+               CLOSE COMANDOS
+               MOVE 'S' TO WS-MODO-LOTE
+           ELSE
+               IF WS-ARG-CLI(1:5) = "BATCH"
+                   MOVE 'S' TO WS-MODO-LOTE
+               END-IF
+           END-IF.
+
+       PROCESSAR-LOTE.
+           DISPLAY "Modo lote: aplicando comandos de comandos.txt"
+           OPEN INPUT COMANDOS
+           IF WS-COMANDOS-STATUS NOT = "00"
+               DISPLAY "comandos.txt não encontrado. "
+                   "Modo lote encerrado sem alterações."
+           ELSE
+               MOVE 'N' TO WS-EOF-COMANDOS
+               PERFORM UNTIL FIM-DE-COMANDOS
+                   READ COMANDOS INTO LINHA-COMANDO
+                       AT END
+                           MOVE 'S' TO WS-EOF-COMANDOS
+                       NOT AT END
+                           PERFORM APLICAR-COMANDO-LOTE
+                   END-READ
+               END-PERFORM
+               CLOSE COMANDOS
+               CALL 'CBL_DELETE_FILE' USING "comandos.txt"
+               DISPLAY "Modo lote concluído."
+           END-IF.
+
+       APLICAR-COMANDO-LOTE.
+           MOVE SPACES TO WS-CMD-VERBO
+           MOVE SPACES TO WS-CMD-CAMPO1
+           MOVE SPACES TO WS-CMD-CAMPO2
+           MOVE SPACES TO WS-CMD-CAMPO3
+           UNSTRING LINHA-COMANDO DELIMITED BY ";"
+               INTO WS-CMD-VERBO, WS-CMD-CAMPO1,
+                    WS-CMD-CAMPO2, WS-CMD-CAMPO3
+
+           EVALUATE FUNCTION TRIM(WS-CMD-VERBO)
+               WHEN "ADD"
+                   IF WS-CMD-CAMPO1 = SPACES OR WS-CMD-CAMPO2 = SPACES
+                      OR WS-CMD-CAMPO3 = SPACES
+                       DISPLAY "Comando de lote inválido (campos "
+                           "ausentes): " LINHA-COMANDO
+                   ELSE
+                       MOVE WS-CMD-CAMPO1 TO TAREFA-INPUT
+                       MOVE WS-CMD-CAMPO2 TO WS-DATA-VENC-INPUT
+                       MOVE WS-CMD-CAMPO3 TO WS-PRIORIDADE-INPUT
+                       PERFORM VERIFICAR-TAREFA-DUPLICADA
+                       IF TAREFA-DUPLICADA
+                           DISPLAY "Ignorada (duplicada): " TAREFA-INPUT
+                       ELSE
+                           PERFORM GRAVAR-NOVA-TAREFA
+                       END-IF
+                   END-IF
+               WHEN "DELETE"
+                   IF WS-CMD-CAMPO1 = SPACES
+                       DISPLAY "Comando de lote inválido (campos "
+                           "ausentes): " LINHA-COMANDO
+                   ELSE
+                       MOVE WS-CMD-CAMPO1 TO WS-NUM-SELECIONADO
+                       PERFORM EXCLUIR-TAREFA-POR-NUMERO
+                   END-IF
+               WHEN OTHER
+                   DISPLAY "Comando de lote inválido: " LINHA-COMANDO
+           END-EVALUATE.
+
+       EXECUTAR-MENU-INTERATIVO.
            PERFORM UNTIL FIM = 'S'
                DISPLAY "Listador de Tarefas"
+               DISPLAY "Tarefas adicionadas nesta sessão: " CONTADOR
                DISPLAY "1. Adicionar Tarefa"
                DISPLAY "2. Listar Tarefas"
-               DISPLAY "3. Sair"
+               DISPLAY "3. Marcar Concluída"
+               DISPLAY "4. Editar Tarefa"
+               DISPLAY "5. Excluir Tarefa"
+               DISPLAY "6. Buscar Tarefas"
+               DISPLAY "7. Gerar Relatório"
+               DISPLAY "8. Sair"
                DISPLAY "Escolha uma opção: "
                ACCEPT OPCAO
 
@@ -36,32 +236,342 @@
                    WHEN 2
                        PERFORM LISTAR-TAREFAS
                    WHEN 3
+                       PERFORM MARCAR-CONCLUIDA
+                   WHEN 4
+                       PERFORM EDITAR-TAREFA
+                   WHEN 5
+                       PERFORM EXCLUIR-TAREFA
+                   WHEN 6
+                       PERFORM BUSCAR-TAREFAS
+                   WHEN 7
+                       PERFORM GERAR-RELATORIO
+                   WHEN 8
                        MOVE 'S' TO FIM
                    WHEN OTHER
                        DISPLAY "Opção inválida. Tente novamente."
                END-EVALUATE
-           END-PERFORM
-           CLOSE TAREFAS
-           STOP RUN.
+           END-PERFORM.
 
        ADICIONAR-TAREFA.
-           DISPLAY "Digite a descrição da tarefa: "
-           ACCEPT TAREFA-INPUT
+           MOVE SPACES TO TAREFA-INPUT
+           PERFORM UNTIL TAREFA-INPUT NOT = SPACES
+               DISPLAY "Digite a descrição da tarefa: "
+               ACCEPT TAREFA-INPUT
+               IF TAREFA-INPUT = SPACES
+                   DISPLAY "Descrição não pode ficar em branco."
+               END-IF
+           END-PERFORM
+
+           PERFORM VERIFICAR-TAREFA-DUPLICADA
+           IF TAREFA-DUPLICADA
+               DISPLAY "Já existe uma tarefa com essa descrição."
+               DISPLAY "Adicionar mesmo assim? (S/N): "
+               ACCEPT WS-CONFIRMA
+               IF WS-CONFIRMA NOT = 'S' AND WS-CONFIRMA NOT = 's'
+                   DISPLAY "Operação cancelada."
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           DISPLAY "Data de vencimento (AAAAMMDD): "
+           ACCEPT WS-DATA-VENC-INPUT
+           DISPLAY "Prioridade (1=alta 2=média 3=baixa): "
+           ACCEPT WS-PRIORIDADE-INPUT
+           PERFORM GRAVAR-NOVA-TAREFA
+           DISPLAY "Tarefa adicionada com sucesso!".
+
+       GRAVAR-NOVA-TAREFA.
+           OPEN EXTEND TAREFAS
            MOVE TAREFA-INPUT TO TAREFA-DESCRICAO
+           MOVE 'A' TO TAREFA-STATUS
+           MOVE WS-DATA-VENC-INPUT TO TAREFA-DATA-VENC
+           MOVE WS-PRIORIDADE-INPUT TO TAREFA-PRIORIDADE
            WRITE TAREFA-REGISTRO
-           DISPLAY "Tarefa adicionada com sucesso!".
+           CLOSE TAREFAS
+           ADD 1 TO CONTADOR
+           MOVE "ADICIONAR" TO WS-LOG-ACAO
+           MOVE TAREFA-INPUT TO WS-LOG-DESCRICAO
+           PERFORM REGISTRAR-LOG.
+
+       VERIFICAR-TAREFA-DUPLICADA.
+           MOVE 'N' TO WS-DUPLICADO
+           MOVE 'N' TO WS-EOF-TAREFAS
+           OPEN INPUT TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       IF FUNCTION TRIM(TAREFA-DESCRICAO) =
+                          FUNCTION TRIM(TAREFA-INPUT)
+                           MOVE 'S' TO WS-DUPLICADO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS.
 
        LISTAR-TAREFAS.
            DISPLAY "Lista de Tarefas:"
+           SORT TAREFAS-ORDENADAS
+               ON ASCENDING KEY TAREFA-SORT-PRIORIDADE
+               ON ASCENDING KEY TAREFA-SORT-DATA-VENC
+               USING TAREFAS
+               OUTPUT PROCEDURE IS EXIBIR-TAREFAS-ORDENADAS.
+
+       EXIBIR-TAREFAS-ORDENADAS.
+           MOVE 'N' TO WS-EOF-TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               RETURN TAREFAS-ORDENADAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       IF TAREFA-CONCLUIDA
+                           DISPLAY "[X] " TAREFA-DESCRICAO
+                               " (venc. " TAREFA-DATA-VENC
+                               " prio. " TAREFA-PRIORIDADE ")"
+                       ELSE
+                           DISPLAY "[ ] " TAREFA-DESCRICAO
+                               " (venc. " TAREFA-DATA-VENC
+                               " prio. " TAREFA-PRIORIDADE ")"
+                       END-IF
+               END-RETURN
+           END-PERFORM.
+
+       MARCAR-CONCLUIDA.
+           PERFORM LISTAR-TAREFAS-NUMERADAS
+           DISPLAY "Número da tarefa a marcar como concluída: "
+           ACCEPT WS-NUM-SELECIONADO
+
+           MOVE 'N' TO WS-EOF-TAREFAS
+           MOVE 'N' TO WS-TAREFA-ENCONTRADA
+           MOVE 0 TO WS-CONTADOR-LINHA
+           OPEN I-O TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LINHA
+                       IF WS-CONTADOR-LINHA = WS-NUM-SELECIONADO
+                           MOVE 'C' TO TAREFA-STATUS
+                           REWRITE TAREFA-REGISTRO
+                           MOVE 'S' TO WS-TAREFA-ENCONTRADA
+                           MOVE "CONCLUIR" TO WS-LOG-ACAO
+                           MOVE TAREFA-DESCRICAO TO WS-LOG-DESCRICAO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS
+           IF TAREFA-ENCONTRADA
+               PERFORM REGISTRAR-LOG
+               DISPLAY "Tarefa atualizada."
+           ELSE
+               DISPLAY "Tarefa não encontrada."
+           END-IF.
+
+       EDITAR-TAREFA.
+           PERFORM LISTAR-TAREFAS-NUMERADAS
+           DISPLAY "Número da tarefa a editar: "
+           ACCEPT WS-NUM-SELECIONADO
+           DISPLAY "Nova descrição da tarefa: "
+           ACCEPT TAREFA-INPUT
+
+           MOVE 'N' TO WS-EOF-TAREFAS
+           MOVE 'N' TO WS-TAREFA-ENCONTRADA
+           MOVE 0 TO WS-CONTADOR-LINHA
+           OPEN I-O TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LINHA
+                       IF WS-CONTADOR-LINHA = WS-NUM-SELECIONADO
+                           MOVE TAREFA-INPUT TO TAREFA-DESCRICAO
+                           REWRITE TAREFA-REGISTRO
+                           MOVE 'S' TO WS-TAREFA-ENCONTRADA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS
+           IF TAREFA-ENCONTRADA
+               MOVE "EDITAR" TO WS-LOG-ACAO
+               MOVE TAREFA-INPUT TO WS-LOG-DESCRICAO
+               PERFORM REGISTRAR-LOG
+               DISPLAY "Tarefa atualizada."
+           ELSE
+               DISPLAY "Tarefa não encontrada."
+           END-IF.
+
+       EXCLUIR-TAREFA.
+           PERFORM LISTAR-TAREFAS-NUMERADAS
+           DISPLAY "Número da tarefa a excluir: "
+           ACCEPT WS-NUM-SELECIONADO
+           PERFORM EXCLUIR-TAREFA-POR-NUMERO.
+
+       EXCLUIR-TAREFA-POR-NUMERO.
+           MOVE 'N' TO WS-EOF-TAREFAS
+           MOVE 'N' TO WS-TAREFA-ENCONTRADA
+           MOVE 0 TO WS-CONTADOR-LINHA
+           OPEN INPUT TAREFAS
+           OPEN OUTPUT TAREFAS-TMP
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LINHA
+                       IF WS-CONTADOR-LINHA NOT = WS-NUM-SELECIONADO
+                           MOVE TAREFA-DESCRICAO TO TAREFA-TMP-DESCRICAO
+                           MOVE TAREFA-STATUS TO TAREFA-TMP-STATUS
+                           MOVE TAREFA-DATA-VENC TO TAREFA-TMP-DATA-VENC
+                           MOVE TAREFA-PRIORIDADE TO
+                               TAREFA-TMP-PRIORIDADE
+                           WRITE TAREFA-TMP-REGISTRO
+                       ELSE
+                           MOVE TAREFA-DESCRICAO TO WS-LOG-DESCRICAO
+                           MOVE 'S' TO WS-TAREFA-ENCONTRADA
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS
+           CLOSE TAREFAS-TMP
+
+           IF TAREFA-ENCONTRADA
+               CALL 'CBL_DELETE_FILE' USING "tarefas.txt"
+               CALL 'CBL_RENAME_FILE' USING "tarefas.tmp", "tarefas.txt"
+               MOVE "EXCLUIR" TO WS-LOG-ACAO
+               PERFORM REGISTRAR-LOG
+               DISPLAY "Tarefa excluída."
+           ELSE
+               CALL 'CBL_DELETE_FILE' USING "tarefas.tmp"
+               DISPLAY "Tarefa não encontrada."
+           END-IF.
+
+       BUSCAR-TAREFAS.
+           DISPLAY "Digite o termo de busca: "
+           ACCEPT WS-TERMO-BUSCA
+           COMPUTE WS-TERMO-BUSCA-LEN =
+               FUNCTION LENGTH(FUNCTION TRIM(WS-TERMO-BUSCA))
+           DISPLAY "Tarefas encontradas:"
+
+           MOVE 'N' TO WS-EOF-TAREFAS
+           OPEN INPUT TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       MOVE 0 TO WS-OCORRENCIAS
+                       INSPECT TAREFA-DESCRICAO TALLYING
+                           WS-OCORRENCIAS FOR ALL
+                           WS-TERMO-BUSCA(1:WS-TERMO-BUSCA-LEN)
+                       IF WS-OCORRENCIAS > 0
+                           IF TAREFA-CONCLUIDA
+                               DISPLAY "[X] " TAREFA-DESCRICAO
+                           ELSE
+                               DISPLAY "[ ] " TAREFA-DESCRICAO
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS.
+
+       GERAR-RELATORIO.
+           ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+           MOVE 1 TO WS-PAGINA
+           MOVE 0 TO WS-LINHAS-PAGINA
+           MOVE 0 TO WS-TOTAL-RELATORIO
+           MOVE 'N' TO WS-EOF-TAREFAS
+           OPEN OUTPUT RELATORIO
+           PERFORM ESCREVER-CABECALHO-RELATORIO
+           OPEN INPUT TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       IF WS-LINHAS-PAGINA >= 20
+                           ADD 1 TO WS-PAGINA
+                           MOVE 0 TO WS-LINHAS-PAGINA
+                           PERFORM ESCREVER-CABECALHO-RELATORIO
+                       END-IF
+                       IF TAREFA-CONCLUIDA
+                           MOVE "[X] " TO WS-MARCADOR
+                       ELSE
+                           MOVE "[ ] " TO WS-MARCADOR
+                       END-IF
+                       MOVE SPACES TO LINHA-RELATORIO
+                       STRING WS-MARCADOR DELIMITED BY SIZE
+                           TAREFA-DESCRICAO DELIMITED BY SIZE
+                           INTO LINHA-RELATORIO
+                       WRITE LINHA-RELATORIO
+                       ADD 1 TO WS-LINHAS-PAGINA
+                       ADD 1 TO WS-TOTAL-RELATORIO
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS
+
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           STRING "Total de Tarefas: " DELIMITED BY SIZE
+               WS-TOTAL-RELATORIO DELIMITED BY SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           CLOSE RELATORIO
+           DISPLAY "Relatório gravado em relatorio.txt".
+
+       ESCREVER-CABECALHO-RELATORIO.
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "Relatório de Tarefas - " DELIMITED BY SIZE
+               WS-DATA-ATUAL DELIMITED BY SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE SPACES TO LINHA-RELATORIO
+           STRING "Página: " DELIMITED BY SIZE
+               WS-PAGINA DELIMITED BY SIZE
+               INTO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO.
+
+       REGISTRAR-LOG.
+           ACCEPT WS-LOG-DATA-HORA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-DATA-HORA(9:6) FROM TIME
+           OPEN EXTEND TAREFAS-LOG
+           IF WS-TAREFAS-LOG-STATUS = "35"
+               OPEN OUTPUT TAREFAS-LOG
+           END-IF
+           MOVE SPACES TO LINHA-LOG
+           STRING WS-LOG-DATA-HORA(1:14) DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-LOG-ACAO DELIMITED BY SPACE
+               " | " DELIMITED BY SIZE
+               WS-LOG-DESCRICAO DELIMITED BY SIZE
+               INTO LINHA-LOG
+           WRITE LINHA-LOG
+           CLOSE TAREFAS-LOG.
+
+       LISTAR-TAREFAS-NUMERADAS.
+           DISPLAY "Lista de Tarefas:"
+           MOVE 'N' TO WS-EOF-TAREFAS
+           MOVE 0 TO WS-CONTADOR-LINHA
            OPEN INPUT TAREFAS
-           PERFORM UNTIL EOF
+           PERFORM UNTIL FIM-DE-ARQUIVO
                READ TAREFAS INTO TAREFA-REGISTRO
                    AT END
-                       MOVE 'Y' TO EOF
+                       MOVE 'S' TO WS-EOF-TAREFAS
                    NOT AT END
-                       DISPLAY TAREFA-DESCRICAO
+                       ADD 1 TO WS-CONTADOR-LINHA
+                       IF TAREFA-CONCLUIDA
+                           DISPLAY WS-CONTADOR-LINHA " - [X] "
+                               TAREFA-DESCRICAO
+                       ELSE
+                           DISPLAY WS-CONTADOR-LINHA " - [ ] "
+                               TAREFA-DESCRICAO
+                       END-IF
                END-READ
            END-PERFORM
            CLOSE TAREFAS.
 
-       END PROGRAM ListadorDeTarefas.
\ No newline at end of file
+       END PROGRAM ListadorDeTarefas.
