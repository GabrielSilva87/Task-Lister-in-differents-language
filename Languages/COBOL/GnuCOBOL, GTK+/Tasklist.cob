@@ -4,35 +4,200 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. GnuCOBOL.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TAREFAS ASSIGN TO "tarefas.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAREFAS-STATUS.
+           SELECT TAREFAS-LOG ASSIGN TO "tarefas_log.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TAREFAS-LOG-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TAREFAS.
+       01  TAREFA-REGISTRO.
+           05  TAREFA-DESCRICAO  PIC X(100).
+           05  TAREFA-STATUS     PIC X(1).
+               88  TAREFA-ABERTA      VALUE 'A'.
+               88  TAREFA-CONCLUIDA   VALUE 'C'.
+           05  TAREFA-DATA-VENC  PIC 9(8).
+           05  TAREFA-PRIORIDADE PIC 9(1).
+
+       FD  TAREFAS-LOG.
+       01  LINHA-LOG            PIC X(150).
+
        WORKING-STORAGE SECTION.
        01  window-handle    POINTER.
        01  button-handle    POINTER.
+       01  entry-handle     POINTER.
+       01  listbox-handle   POINTER.
+       01  vbox-handle      POINTER.
+       01  row-handle       POINTER.
+       01  entry-text-ptr   POINTER.
+
+       01  WS-ENTRY-TEXT        PIC X(100) BASED.
+       01  WS-C-STRING          PIC X(105).
+       01  TAREFA-INPUT         PIC X(100).
+       01  WS-STRING-VAZIA      PIC X(1) VALUE LOW-VALUE.
+       01  WS-EOF-TAREFAS       PIC X VALUE 'N'.
+           88  FIM-DE-ARQUIVO       VALUE 'S'.
+       01  WS-TAREFAS-STATUS    PIC XX.
+       01  WS-TAREFAS-LOG-STATUS PIC XX.
+       01  WS-MARCADOR          PIC X(4).
+       01  WS-LOG-ACAO          PIC X(10).
+       01  WS-LOG-DESCRICAO     PIC X(100).
+       01  WS-LOG-DATA-HORA     PIC X(21).
+       01  WS-DUPLICADO         PIC X VALUE 'N'.
+           88  TAREFA-DUPLICADA     VALUE 'S'.
 
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
            CALL 'gtk_init' USING 0, 0.
 
            CALL 'gtk_window_new' USING 'GTK_WINDOW_TOPLEVEL'
               RETURNING window-handle.
 
-           CALL 'gtk_window_set_title' USING window-handle, "Meu Programa COBOL".
-           CALL 'gtk_window_set_default_size' USING window-handle, 300, 200.
+           CALL 'gtk_window_set_title' USING window-handle,
+              "Meu Programa COBOL".
+           CALL 'gtk_window_set_default_size' USING window-handle,
+              300, 300.
+
+           CALL 'gtk_box_new' USING 1, 5 RETURNING vbox-handle.
+
+           CALL 'gtk_list_box_new' RETURNING listbox-handle.
+           PERFORM GARANTIR-TAREFAS-EXISTE
+           PERFORM CARREGAR-TAREFAS-NA-LISTA
 
-           CALL 'gtk_button_new_with_label' USING "Clique Aqui"
+           CALL 'gtk_entry_new' RETURNING entry-handle.
+
+           CALL 'gtk_button_new_with_label' USING "Adicionar Tarefa"
               RETURNING button-handle.
 
-           CALL 'gtk_container_add' USING window-handle, button-handle.
-           
-           CALL 'g_signal_connect' USING window-handle, "destroy", "gtk_main_quit".
-           CALL 'g_signal_connect' USING button-handle, "clicked", "on_button_click".
+           CALL 'gtk_box_pack_start' USING vbox-handle, listbox-handle,
+              1, 1, 0.
+           CALL 'gtk_box_pack_start' USING vbox-handle, entry-handle,
+              0, 0, 0.
+           CALL 'gtk_box_pack_start' USING vbox-handle, button-handle,
+              0, 0, 0.
+
+           CALL 'gtk_container_add' USING window-handle, vbox-handle.
+
+           CALL 'g_signal_connect' USING window-handle, "destroy",
+              "gtk_main_quit".
+           CALL 'g_signal_connect' USING button-handle, "clicked",
+              "on_button_click".
 
            CALL 'gtk_widget_show_all' USING window-handle.
            CALL 'gtk_main'.
 
            STOP RUN.
 
-       PROCEDURE DIVISION.
+       GARANTIR-TAREFAS-EXISTE.
+           OPEN INPUT TAREFAS
+           IF WS-TAREFAS-STATUS = "35"
+               OPEN OUTPUT TAREFAS
+           END-IF
+           CLOSE TAREFAS.
+
+       CARREGAR-TAREFAS-NA-LISTA.
+           MOVE 'N' TO WS-EOF-TAREFAS
+           OPEN INPUT TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       PERFORM MONTAR-LINHA-DA-TAREFA
+                       PERFORM ADICIONAR-LINHA-NA-LISTA
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS.
+
+       MONTAR-LINHA-DA-TAREFA.
+           IF TAREFA-CONCLUIDA
+               MOVE "[X] " TO WS-MARCADOR
+           ELSE
+               MOVE "[ ] " TO WS-MARCADOR
+           END-IF
+           MOVE SPACES TO WS-C-STRING
+           STRING WS-MARCADOR DELIMITED BY SIZE
+               TAREFA-DESCRICAO DELIMITED BY SIZE
+               INTO WS-C-STRING.
+
+       ADICIONAR-LINHA-NA-LISTA.
+           STRING FUNCTION TRIM(WS-C-STRING) DELIMITED BY SIZE
+               LOW-VALUE DELIMITED BY SIZE
+               INTO WS-C-STRING
+           CALL 'gtk_label_new' USING BY REFERENCE WS-C-STRING
+              RETURNING row-handle
+           CALL 'gtk_list_box_insert' USING BY VALUE listbox-handle,
+              BY VALUE row-handle, BY VALUE -1.
+
        on_button_click.
-           DISPLAY "Bot√£o clicado!".
-           EXIT PROGRAM.
\ No newline at end of file
+           CALL 'gtk_entry_get_text' USING BY VALUE entry-handle
+              RETURNING entry-text-ptr
+           SET ADDRESS OF WS-ENTRY-TEXT TO entry-text-ptr
+           MOVE WS-ENTRY-TEXT TO TAREFA-INPUT
+           IF TAREFA-INPUT NOT = SPACES
+               PERFORM VERIFICAR-TAREFA-DUPLICADA
+               IF TAREFA-DUPLICADA
+                   DISPLAY "Tarefa duplicada ignorada: " TAREFA-INPUT
+               ELSE
+                   PERFORM GRAVAR-TAREFA-DA-TELA
+                   CALL 'gtk_entry_set_text' USING
+                      BY VALUE entry-handle,
+                      BY REFERENCE WS-STRING-VAZIA
+               END-IF
+           END-IF.
+
+       VERIFICAR-TAREFA-DUPLICADA.
+           MOVE 'N' TO WS-DUPLICADO
+           MOVE 'N' TO WS-EOF-TAREFAS
+           OPEN INPUT TAREFAS
+           PERFORM UNTIL FIM-DE-ARQUIVO
+               READ TAREFAS INTO TAREFA-REGISTRO
+                   AT END
+                       MOVE 'S' TO WS-EOF-TAREFAS
+                   NOT AT END
+                       IF FUNCTION TRIM(TAREFA-DESCRICAO) =
+                          FUNCTION TRIM(TAREFA-INPUT)
+                           MOVE 'S' TO WS-DUPLICADO
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TAREFAS.
+
+       GRAVAR-TAREFA-DA-TELA.
+           OPEN EXTEND TAREFAS
+           MOVE TAREFA-INPUT TO TAREFA-DESCRICAO
+           MOVE 'A' TO TAREFA-STATUS
+           MOVE 0 TO TAREFA-DATA-VENC
+           MOVE 3 TO TAREFA-PRIORIDADE
+           WRITE TAREFA-REGISTRO
+           CLOSE TAREFAS
+           MOVE "ADICIONAR" TO WS-LOG-ACAO
+           MOVE TAREFA-INPUT TO WS-LOG-DESCRICAO
+           PERFORM REGISTRAR-LOG
+           PERFORM MONTAR-LINHA-DA-TAREFA
+           PERFORM ADICIONAR-LINHA-NA-LISTA
+           CALL 'gtk_widget_show_all' USING listbox-handle.
+
+       REGISTRAR-LOG.
+           ACCEPT WS-LOG-DATA-HORA FROM DATE YYYYMMDD
+           ACCEPT WS-LOG-DATA-HORA(9:6) FROM TIME
+           OPEN EXTEND TAREFAS-LOG
+           IF WS-TAREFAS-LOG-STATUS = "35"
+               OPEN OUTPUT TAREFAS-LOG
+           END-IF
+           MOVE SPACES TO LINHA-LOG
+           STRING WS-LOG-DATA-HORA(1:14) DELIMITED BY SIZE
+               " | " DELIMITED BY SIZE
+               WS-LOG-ACAO DELIMITED BY SPACE
+               " | " DELIMITED BY SIZE
+               WS-LOG-DESCRICAO DELIMITED BY SIZE
+               INTO LINHA-LOG
+           WRITE LINHA-LOG
+           CLOSE TAREFAS-LOG.
+
+       END PROGRAM SimpleGUI.
